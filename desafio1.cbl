@@ -18,6 +18,21 @@
       *>   Declaração dos recursos externos
        input-output section.
        file-control.
+
+           select pizza-file assign to "PIZZAS.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is fd-nome
+               file status is ws-file-status.
+
+           select relatorio-file assign to "RELATORIO.TXT"
+               organization is line sequential
+               file status is ws-relatorio-file-status.
+
+           select entrada-batch assign to "ENTRADA.DAT"
+               organization is line sequential
+               file status is ws-entrada-batch-status.
+
        i-o-control.
 
       *>   Declaração de variáveis
@@ -26,30 +41,81 @@
       *>   Variaveis de arquivos
        file section.
 
+       fd  pizza-file.
+       01  fd-registro-pizza.
+           05 fd-nome                              pic x(25).
+           05 fd-diametro                          pic 9(03).
+           05 fd-preco                             pic 9(03)v99.
+           05 fd-preco_cm2                         pic 9(03)v99.
+           05 fd-diferenca_rel                     pic 9(03)v99.
+           05 fd-data-cadastro                     pic 9(08).
+           05 fd-preco_cm2-anterior                pic 9(03)v99.
+           05 fd-custo                             pic 9(03)v99.
+
+       fd  relatorio-file.
+       01  fd-linha-relatorio                      pic x(130).
+
+       fd  entrada-batch.
+       01  fd-registro-entrada.
+           05 fd-ent-nome                           pic x(25).
+           05 fd-ent-diametro                       pic 9(03).
+           05 fd-ent-preco                          pic 9(03)v99.
+           05 fd-ent-custo                          pic 9(03)v99.
+
 
       *>   Variaveis de trabalho
        working-storage section.
 
-       01  ws-relatorio  occurs  20.
+       01  ws-relatorio  occurs  100.
            05 ws-nome                              pic x(25).
            05 ws-diametro                          pic 9(03).
            05 ws-preco                             pic 9(03)v99.
            05 ws-preco_cm2                         pic 9(03)v99.
            05 ws-diferenca_rel                     pic 9(03)v99.
+           05 ws-data-cadastro                     pic 9(08).
+           05 ws-preco_cm2-anterior                pic 9(03)v99.
+           05 ws-tendencia                         pic x(01).
+           05 ws-custo                             pic 9(03)v99.
+           05 ws-margem                            pic s9(03)v99.
+           05 ws-margem_cm2                        pic s9(03)v99.
+
+      *>   linhas do arquivo de entrada batch rejeitadas pelas validacoes de
+      *>   cadastro-pizza, para relato no relatorio
+       01  ws-rejeitos-batch  occurs  100.
+           05 ws-rej-nome                           pic x(25).
+           05 ws-rej-motivo                         pic x(50).
 
        01 ws-tela-cad-pizza.
            05 ws-preco-pizza                       pic 9(03)v99.
            05 ws-diametro-pizza                    pic 9(03)v99.
            05 ws-nome-pizza                        pic x(25).
            05 ws-preco-pizza-cm2                   pic 9(03)v99.
+           05 ws-diferenca-pizza                   pic 9(03)v99.
+           05 ws-tendencia-pizza                   pic x(01).
+           05 ws-custo-pizza                       pic 9(03)v99.
+           05 ws-margem-pizza                      pic s9(03)v99.
+           05 ws-margem-cm2-pizza                  pic s9(03)v99.
+           05 ws-novo-nome-pizza                   pic x(25).
+           05 ws-acao-pizza                        pic x(01).
+           05 ws-contador-pizzas                   pic 9(03).
            05 ws-msn                               pic x(50).
 
+       01  ws-achou-pizza                          pic x(01).
+       01  ws-achou-novo-nome                      pic x(01).
+       01  ws-renomear-ok                          pic x(01).
+
        01  relatorio-aux.
            05 nome-aux                             pic x(25).
            05 diametro-aux                         pic 9(03).
            05 preco-aux                            pic 9(03)v99.
            05 preco_cm2-aux                        pic 9(03)v99.
            05 diferenca_rel-aux                    pic 9(03)v99.
+           05 data-cadastro-aux                    pic 9(08).
+           05 preco_cm2-anterior-aux               pic 9(03)v99.
+           05 tendencia-aux                        pic x(01).
+           05 custo-aux                            pic 9(03)v99.
+           05 margem-aux                           pic s9(03)v99.
+           05 margem_cm2-aux                       pic s9(03)v99.
 
        01 ws-tela-menu.
           05 ws-cadastro-pizza                     pic x(01).
@@ -60,11 +126,74 @@
        77  delta_preco                             pic 9(03)v99.
        77  pizza_area                              pic 9(03)v99.
        77  raio                                    pic 9(03)v99.
-       77  ind                                     pic 9(03)v99.
-       77  menu                                    pic x(01).
+       77  ind                                     pic 9(03).
+       77  ws-menu                                 pic x(01).
        77  controle                                pic x(10).
        77  linha_conteudo                          pic 9(03).
+       77  linha_conteudo2                         pic 9(03).
        77  ind_aux                                 pic 9(03).
+       77  ind_salvo                               pic 9(03).
+       77  ws-contador-rejeitos                    pic 9(03) value 0.
+       77  ws-file-status                          pic x(02).
+       77  ws-relatorio-file-status                pic x(02).
+       77  ws-modo-batch                           pic x(01) value space.
+       77  ws-entrada-batch-status                 pic x(02).
+       77  ws-parametro-execucao                   pic x(20).
+       77  ws-fim-entrada-batch                    pic x(01).
+
+       01  ws-data-sistema.
+           05 ws-data-sis-aaaa                     pic 9(04).
+           05 ws-data-sis-mm                       pic 9(02).
+           05 ws-data-sis-dd                       pic 9(02).
+
+       01  ws-relatorio-cabecalho.
+           05 filler          pic x(20) value "Relatorio de Pizzas".
+           05 filler          pic x(12) value " - Data: ".
+           05 ws-rel-cab-dd   pic 9(02).
+           05 filler          pic x(01) value "/".
+           05 ws-rel-cab-mm   pic 9(02).
+           05 filler          pic x(01) value "/".
+           05 ws-rel-cab-aaaa pic 9(04).
+           05 filler          pic x(51) value spaces.
+
+       01  ws-relatorio-titulo.
+           05 filler          pic x(25) value "Nome".
+           05 filler          pic x(12) value "Diametro".
+           05 filler          pic x(15) value "Preco Pizza".
+           05 filler          pic x(15) value "Preco cm2".
+           05 filler          pic x(15) value "% vs melhor".
+           05 filler          pic x(06) value "Tend.".
+           05 filler          pic x(15) value "Margem".
+           05 filler          pic x(15) value "Margem cm2".
+           05 filler          pic x(12) value spaces.
+
+       01  ws-relatorio-detalhe.
+           05 ws-rel-det-nome       pic x(25).
+           05 ws-rel-det-diametro   pic zz9,99.
+           05 filler                pic x(06) value spaces.
+           05 ws-rel-det-preco      pic zz9,99.
+           05 filler                pic x(06) value spaces.
+           05 ws-rel-det-preco-cm2  pic zz9,99.
+           05 filler                pic x(06) value spaces.
+           05 ws-rel-det-diferenca  pic zz9,99.
+           05 filler                pic x(06) value spaces.
+           05 ws-rel-det-tendencia  pic x(01).
+           05 filler                pic x(05) value spaces.
+           05 ws-rel-det-margem     pic -zz9,99.
+           05 filler                pic x(06) value spaces.
+           05 ws-rel-det-margem-cm2 pic -zz9,99.
+           05 filler                pic x(12) value spaces.
+
+      *>   linha do relatorio usada para registrar, em modo batch, uma linha
+      *>   do arquivo de entrada que foi rejeitada pelas mesmas validacoes
+      *>   de cadastro-pizza, para que a carga noturna nao descarte
+      *>   pizzas sem deixar rastro
+       01  ws-relatorio-rejeicao.
+           05 filler                  pic x(17) value "Rejeitada: ".
+           05 ws-rel-rej-nome         pic x(25).
+           05 filler                  pic x(03) value " - ".
+           05 ws-rel-rej-motivo       pic x(50).
+           05 filler                  pic x(35) value spaces.
 
       *>---------------------------------------------------------------------------------------------------------------
       *>   Variaveis para comunicação entre programas
@@ -85,7 +214,7 @@
            05 line 02 col 01 value "                                Pizzas por cm2                                   ".
            05 line 03 col 01 value "      MENU                                                                       ".
            05 line 04 col 01 value "        [ ]Cadastro de pizzas                                                    ".
-           05 line 05 col 01 value "                                                                                 ".
+           05 line 05 col 01 value "        [ ]Relatorio                                                             ".
 
 
 
@@ -95,6 +224,9 @@
            05 sc-cadastro-pizza    line 04  col 10 pic x(01)
            using ws-cadastro-pizza foreground-color 15.
 
+           05 sc-relatorio-tela    line 05  col 10 pic x(01)
+           using ws-relatorio-tela foreground-color 15.
+
       *>---------------------------------------------------------------------------------------------------------------
 
 
@@ -110,6 +242,10 @@
            05 line 03 col 01 value "      Nome da Pizza      :                                                       ".
            05 line 04 col 01 value "      Diametro da Pizza  :                                                       ".
            05 line 05 col 01 value "      Preco da Pizza     :                                                       ".
+           05 line 06 col 01 value "      Custo de Producao  :                                                       ".
+           05 line 07 col 01 value "      Novo nome (alteracao, opcional) :                                          ".
+           05 line 08 col 01 value "      Acao (I/A/E)       :        I-Inserir  A-Alterar  E-Excluir                ".
+           05 line 09 col 01 value "      Pizzas cadastradas :        de 100                                         ".
            05 line 22 col 01 value "              [__________________________________________________]               ".
 
 
@@ -126,6 +262,18 @@
            05 sc-preco       line 05  col 27 pic 9(03)v99
            using ws-preco-pizza foreground-color 12.
 
+           05 sc-custo       line 06  col 27 pic 9(03)v99
+           using ws-custo-pizza foreground-color 12.
+
+           05 sc-novo-nome   line 07  col 40 pic x(25)
+           using ws-novo-nome-pizza foreground-color 12.
+
+           05 sc-acao        line 08  col 27 pic x(01)
+           using ws-acao-pizza foreground-color 12.
+
+           05 sc-contador    line 09  col 27 pic zz9
+           using ws-contador-pizzas foreground-color 15.
+
            05 sc-msn-cad-jog             line 22  col 16 pic x(50)
            using ws-msn  foreground-color 12.
 
@@ -144,6 +292,9 @@
            05 sc-sair-menu        line 01  col 71 pic x(01)
            using ws-sair foreground-color 12.
 
+           05 sc-msn-relatorio        line 03  col 16 pic x(50)
+           using ws-msn foreground-color 12.
+
       *>---------------------------------------------------------------------------------------------------------------
 
 
@@ -152,7 +303,10 @@
       *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
       *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
       *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-           05 line linha_conteudo col 01 value "      Nome:          Diametro:         Preco Pizza:          Preco cm2:          ".
+           05 line linha_conteudo     col 01 value "      Nome:          Diametro:         Preco Pizza:          Preco cm2:          ".
+      *>   cada pizza ocupa duas linhas de tela, para manter os campos dentro
+      *>   das 80 colunas do terminal, como nas demais telas do programa
+           05 line linha_conteudo2    col 01 value "      % vs melhor:   Tend:             Margem:            Margem cm2:            ".
       *>   variavel para deixar as linhas serem adaptaveis ao numero de informações
       *>   variavel linha_conteudo para poder gerar as demais informações da tabela
            05 sc-nome            line linha_conteudo  col 11 pic x(25)
@@ -167,19 +321,70 @@
            05 sc-preco-cm2      line linha_conteudo  col 71 pic 9(03)v99
            using ws-preco-pizza-cm2 foreground-color 12.
 
+           05 sc-diferenca      line linha_conteudo2  col 11 pic 9(03)v99
+           using ws-diferenca-pizza foreground-color 12.
+
+           05 sc-tendencia      line linha_conteudo2  col 31 pic x(01)
+           using ws-tendencia-pizza foreground-color 12.
+
+           05 sc-margem         line linha_conteudo2  col 51 pic -zz9,99
+           using ws-margem-pizza foreground-color 12.
+
+           05 sc-margem-cm2     line linha_conteudo2  col 71 pic -zz9,99
+           using ws-margem-cm2-pizza foreground-color 12.
+
       *>---------------------------------------------------------------------------------------------------------------
 
 
       *>   Declaração do corpo do programa
        procedure division.
-           perform inicializa.
-           perform processamento.
+           accept ws-parametro-execucao from command-line
+
+           perform inicializa
+
+           if  ws-parametro-execucao = "BATCH"
+           or  ws-parametro-execucao = "batch" then
+               perform modo-batch
+           else
+               perform processamento
+           end-if
+
            perform finaliza.
       *>---------------------------------------------------------------------------------------------------------------
 
       *>   Inicilizacao de variaveis, abertura de arquivos
       *>   procedimentos que serao realizados apenas uma vez
        inicializa section.
+
+           move 1 to ind
+
+           open i-o pizza-file
+
+           if ws-file-status = "35" then
+               open output pizza-file
+               close       pizza-file
+               open i-o    pizza-file
+           end-if
+
+           perform until ind > 100
+
+               read pizza-file next record
+                   at end
+                       move 101 to ind
+                   not at end
+                       move fd-nome               to ws-nome(ind)
+                       move fd-diametro           to ws-diametro(ind)
+                       move fd-preco              to ws-preco(ind)
+                       move fd-preco_cm2          to ws-preco_cm2(ind)
+                       move fd-diferenca_rel      to ws-diferenca_rel(ind)
+                       move fd-data-cadastro      to ws-data-cadastro(ind)
+                       move fd-preco_cm2-anterior to ws-preco_cm2-anterior(ind)
+                       move fd-custo              to ws-custo(ind)
+                       add 1 to ind
+               end-read
+
+           end-perform
+
            .
        inicializa-exit.
            exit.
@@ -192,6 +397,7 @@
                       or ws-sair = "x"
 
                move space  to ws-cadastro-pizza
+               move space  to ws-relatorio-tela
                move space  to ws-sair
 
                display sc-tela-menu
@@ -203,18 +409,95 @@
                     perform cadastro-pizza
                end-if
 
+               if  ws-relatorio-tela  = "X"
+               or  ws-relatorio-tela  = "x"  then
+                    perform calculo
+                    perform ordenacao
+                    perform porcentagem-pizza
+                    perform calcular-tendencia
+                    perform exibir-relatorio
+               end-if
+
            end-perform
 
       *> chama a tabela relatorio para tela
                    perform calculo
                    perform ordenacao
                    perform porcentagem-pizza
+                   perform calcular-tendencia
+                   perform exibir-relatorio
 
 
            .
        processamento-exit.
            exit.
 
+      *>---------------------------------------------------------------------------------------------------------------
+      *>   modo nao assistido: le as pizzas de um arquivo sequencial, monta o
+      *>   relatorio em arquivo e encerra, sem nenhuma interacao com a tela
+       modo-batch section.
+
+           move "S" to ws-modo-batch
+
+           open input entrada-batch
+
+           if ws-entrada-batch-status = "00" then
+
+               move space to ws-fim-entrada-batch
+
+               perform until ws-fim-entrada-batch = "S"
+
+                   read entrada-batch
+                       at end
+                           move "S" to ws-fim-entrada-batch
+                       not at end
+                           move fd-ent-nome      to ws-nome-pizza
+                           move fd-ent-diametro  to ws-diametro-pizza
+                           move fd-ent-preco     to ws-preco-pizza
+                           move fd-ent-custo     to ws-custo-pizza
+                           move space            to ws-novo-nome-pizza
+
+                           move space to ws-msn
+
+                           perform localizar-pizza
+
+      *>                       pizza ja cadastrada: atualiza preco/diametro/custo;
+      *>                       senao, inclui como pizza nova (mesma regra da tela)
+                           if ws-achou-pizza = "S" then
+                               move "A" to ws-acao-pizza
+                               perform alterar-pizza
+                           else
+                               move "I" to ws-acao-pizza
+                               perform inserir-pizza
+                           end-if
+
+      *>                       linha da entrada rejeitada pela validacao: registra
+      *>                       para constar no relatorio, ja que nao ha tela em
+      *>                       modo batch para mostrar ws-msn ao operador
+                           if ws-msn <> space
+                           and ws-contador-rejeitos < 100 then
+                               add 1 to ws-contador-rejeitos
+                               move ws-nome-pizza to ws-rej-nome(ws-contador-rejeitos)
+                               move ws-msn        to ws-rej-motivo(ws-contador-rejeitos)
+                           end-if
+                   end-read
+
+               end-perform
+
+               close entrada-batch
+
+           end-if
+
+           perform calculo
+           perform ordenacao
+           perform porcentagem-pizza
+           perform calcular-tendencia
+           perform exibir-relatorio
+
+           .
+       modo-batch-exit.
+           exit.
+
       *>---------------------------------------------------------------------------------------------------------------
 
 
@@ -226,6 +509,11 @@
                move space  to ws-nome-pizza
                move   0    to ws-diametro-pizza
                move   0    to ws-preco-pizza
+               move   0    to ws-custo-pizza
+               move space  to ws-novo-nome-pizza
+               move "I"    to ws-acao-pizza
+
+               perform contar-pizzas
 
       *>     deixa a tela parada no console
                display sc-tela-cad-pizza
@@ -236,19 +524,20 @@
 
       *>        nomes = spaces  são ignorados
                if ws-nome-pizza <> space then
-                   perform descobrir-prox-ind-piz
-                   if ind <= 20 then
-      *>       consistencia da quantidade de pizzas para evitar estouro de tabela
 
-      *>               salvar pizza na tabela de cadastro
+                   perform localizar-pizza
 
-                       move ws-nome-pizza       to  ws-nome(ind)
-                       move ws-diametro-pizza   to  ws-diametro(ind)
-                       move ws-preco-pizza      to  ws-preco(ind)
+                   evaluate ws-acao-pizza
+                       when "A" when "a"
+                           perform alterar-pizza
+
+                       when "E" when "e"
+                           perform excluir-pizza
+
+                       when other
+                           perform inserir-pizza
+                   end-evaluate
 
-                   else
-                       move "Quantidade de pizzas completa" to ws-msn
-                   end-if
                end-if
 
            end-perform
@@ -258,10 +547,258 @@
        cadastro-pizza-exit.
            exit.
 
+      *>---------------------------------------------------------------------------------------------------------------
+      *>   localiza uma pizza cadastrada pelo nome informado na tela
+       localizar-pizza section.
+
+           move "N" to ws-achou-pizza
+
+           perform varying ind from 1 by 1 until ind > 100
+                                              or ws-nome(ind) = space
+
+               if ws-nome(ind) = ws-nome-pizza then
+                   move "S" to ws-achou-pizza
+               end-if
+
+               if ws-achou-pizza = "S" then
+                   exit perform
+               end-if
+
+           end-perform
+
+           .
+       localizar-pizza-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------------------------------------
+      *>   inclui uma nova pizza na tabela e no arquivo
+       inserir-pizza section.
+
+           if ws-achou-pizza = "S" then
+               move "Pizza ja cadastrada" to ws-msn
+
+           else
+               if ws-diametro-pizza = 0 then
+                   move "Diametro da pizza nao pode ser zero" to ws-msn
+
+               else
+                   if ws-preco-pizza = 0 then
+                       move "Preco da pizza nao pode ser zero" to ws-msn
+
+                   else
+                       perform descobrir-prox-ind-piz
+
+                       if ind <= 100 then
+      *>                       salvar pizza na tabela de cadastro
+                           move ws-nome-pizza       to  ws-nome(ind)
+                           move ws-diametro-pizza   to  ws-diametro(ind)
+                           move ws-preco-pizza      to  ws-preco(ind)
+                           move ws-custo-pizza      to  ws-custo(ind)
+
+      *>                       pizza nova, ainda sem historico de preco
+                           move 0                   to  ws-preco_cm2-anterior(ind)
+                           accept ws-data-cadastro(ind) from date yyyymmdd
+
+      *>                       calculo avança o ind ate a proxima pizza em branco
+      *>                       como efeito colateral: guarda e restaura a pizza
+      *>                       recem-incluida antes de gravar
+                           move ind to ind_salvo
+                           perform calculo
+                           move ind_salvo to ind
+                           perform gravar-pizza-arquivo
+
+      *>                       grava falhou: a pizza nunca foi persistida, entao
+      *>                       nao pode continuar ocupando um slot na tabela, ou
+      *>                       ela "sobreviveria" na tela so ate o proximo STOP RUN
+                           if ws-file-status <> "00" then
+                               move spaces to ws-nome(ind)
+                               move 0      to ws-diametro(ind)
+                               move 0      to ws-preco(ind)
+                               move 0      to ws-preco_cm2(ind)
+                               move 0      to ws-diferenca_rel(ind)
+                           end-if
+                       else
+                           move "Quantidade de pizzas completa" to ws-msn
+                       end-if
+                   end-if
+               end-if
+           end-if
+
+           .
+       inserir-pizza-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------------------------------------
+      *>   altera o diametro e o preco de uma pizza ja cadastrada
+       alterar-pizza section.
+
+           if ws-achou-pizza <> "S" then
+               move "Pizza nao encontrada para alteracao" to ws-msn
+
+           else
+               if ws-diametro-pizza = 0 then
+                   move "Diametro da pizza nao pode ser zero" to ws-msn
+
+               else
+                   if ws-preco-pizza = 0 then
+                       move "Preco da pizza nao pode ser zero" to ws-msn
+
+                   else
+                       move "N" to ws-achou-novo-nome
+
+                       if ws-novo-nome-pizza <> space then
+                           perform varying ind_aux from 1 by 1
+                                       until ind_aux > 100
+                                          or ws-nome(ind_aux) = space
+
+                               if ind_aux <> ind
+                               and ws-nome(ind_aux) = ws-novo-nome-pizza then
+                                   move "S" to ws-achou-novo-nome
+                               end-if
+
+                           end-perform
+                       end-if
+
+                       if ws-novo-nome-pizza <> space
+                       and ws-achou-novo-nome = "S" then
+                           move "Novo nome ja cadastrado para outra pizza" to ws-msn
+
+                       else
+                           move "S" to ws-renomear-ok
+
+      *>                       guarda a linha original, para o caso de a
+      *>                       alteracao nao poder ser persistida no arquivo
+                           move ws-relatorio(ind) to relatorio-aux
+
+      *>                       guarda o preco cm2 vigente como base para a
+      *>                       tendencia antes de recalcular com os novos valores
+                           move ws-preco_cm2(ind)  to  ws-preco_cm2-anterior(ind)
+                           accept ws-data-cadastro(ind) from date yyyymmdd
+
+                           move ws-diametro-pizza   to  ws-diametro(ind)
+                           move ws-preco-pizza      to  ws-preco(ind)
+                           move ws-custo-pizza      to  ws-custo(ind)
+
+      *>                       corrige o nome da pizza (ex.: erro de digitacao)
+      *>                       removendo o registro antigo, que usa o nome como chave
+                           if ws-novo-nome-pizza <> space then
+                               move ws-nome(ind) to fd-nome
+
+                               delete pizza-file record
+                                   invalid key
+                                       move "Erro ao renomear pizza no arquivo" to ws-msn
+                                       move "N" to ws-renomear-ok
+                               end-delete
+
+      *>                           so atualiza o nome na tabela se o registro
+      *>                           antigo realmente saiu do arquivo; senao o
+      *>                           arquivo ficaria com o registro velho e um novo,
+      *>                           duplicando a pizza na proxima recarga
+                               if ws-renomear-ok = "S" then
+                                   move ws-novo-nome-pizza to ws-nome(ind)
+                               end-if
+                           end-if
+
+      *>                       calculo avança o ind ate a proxima pizza em branco
+      *>                       como efeito colateral: guarda e restaura a pizza
+      *>                       recem-alterada antes de gravar
+                           if ws-renomear-ok = "S" then
+                               move ind to ind_salvo
+                               perform calculo
+                               move ind_salvo to ind
+                               perform gravar-pizza-arquivo
+
+                               if ws-file-status <> "00" then
+                                   move "N" to ws-renomear-ok
+                               end-if
+                           end-if
+
+      *>                       alteracao nao persistida (rename ou grava falhou):
+      *>                       desfaz a mudanca em memoria para nao mostrar na
+      *>                       tela/relatorio dados que nao estao no arquivo
+                           if ws-renomear-ok <> "S" then
+                               move relatorio-aux to ws-relatorio(ind)
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-if
+
+           .
+       alterar-pizza-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------------------------------------
+      *>   remove uma pizza da tabela (compactando os indices) e do arquivo
+       excluir-pizza section.
+
+           if ws-achou-pizza <> "S" then
+               move "Pizza nao encontrada para exclusao" to ws-msn
+
+           else
+               move ws-nome(ind) to fd-nome
+
+               delete pizza-file record
+                   invalid key
+                       move "Erro ao excluir pizza no arquivo" to ws-msn
+               end-delete
+
+      *>           so compacta a tabela se a exclusao realmente saiu do
+      *>           arquivo; senao a pizza sumiria da tela so ate o proximo
+      *>           INICIALIZA recarregar o registro que nunca foi apagado
+               if ws-file-status = "00" then
+
+                   perform varying ind_aux from ind by 1
+                               until ind_aux >= 100
+                                  or ws-nome(ind_aux + 1) = space
+
+                       move ws-relatorio(ind_aux + 1) to ws-relatorio(ind_aux)
+
+                   end-perform
+
+                   move spaces to ws-nome(ind_aux)
+                   move 0      to ws-diametro(ind_aux)
+                   move 0      to ws-preco(ind_aux)
+                   move 0      to ws-preco_cm2(ind_aux)
+                   move 0      to ws-diferenca_rel(ind_aux)
+
+                   move "Pizza excluida com sucesso" to ws-msn
+               end-if
+           end-if
+
+           .
+       excluir-pizza-exit.
+           exit.
+
+      *>---------------------------------------------------------------------------------------------------------------
+      *>   grava (inclusao ou alteracao) o registro da pizza no arquivo indexado
+       gravar-pizza-arquivo section.
+
+           move ws-nome(ind)              to  fd-nome
+           move ws-diametro(ind)          to  fd-diametro
+           move ws-preco(ind)             to  fd-preco
+           move ws-preco_cm2(ind)         to  fd-preco_cm2
+           move ws-diferenca_rel(ind)     to  fd-diferenca_rel
+           move ws-data-cadastro(ind)     to  fd-data-cadastro
+           move ws-preco_cm2-anterior(ind) to fd-preco_cm2-anterior
+           move ws-custo(ind)              to fd-custo
+
+           write fd-registro-pizza
+               invalid key
+                   rewrite fd-registro-pizza
+                       invalid key
+                           move "Erro ao gravar pizza no arquivo" to ws-msn
+                   end-rewrite
+           end-write
+
+           .
+       gravar-pizza-arquivo-exit.
+           exit.
+
       *>---------------------------------------------------------------------------------------------------------------
        descobrir-prox-ind-piz section.
 
-           perform varying ind from 1 by 1 until ind > 20
+           perform varying ind from 1 by 1 until ind > 100
                                               or ws-nome(ind) = space
                continue
            end-perform
@@ -270,6 +807,21 @@
            .
        descobrir-prox-ind-piz-exit.
            exit.
+
+      *>---------------------------------------------------------------------------------------------------------------
+      *>   conta quantas pizzas ja estao cadastradas na tabela
+       contar-pizzas section.
+
+           move 0 to ws-contador-pizzas
+
+           perform varying ind_aux from 1 by 1 until ind_aux > 100
+                                                   or ws-nome(ind_aux) = space
+               add 1 to ws-contador-pizzas
+           end-perform
+
+           .
+       contar-pizzas-exit.
+           exit.
       *>---------------------------------------------------------------------------------------------------------------
 
 
@@ -278,7 +830,7 @@
 
            move 1 to ind
 
-           perform until  ind = 20
+           perform until  ind > 100
                        or ws-nome(ind) = spaces
 
 
@@ -291,6 +843,15 @@
                   move 0 to ws-preco_cm2(ind)
                end-if
 
+      *>       margem = quanto sobra do preco de venda sobre o custo de producao
+               compute ws-margem(ind) = ws-preco(ind) - ws-custo(ind)
+
+               if pizza_area > 0 then
+                  compute ws-margem_cm2(ind) = ws-margem(ind)/pizza_area
+               else
+                  move 0 to ws-margem_cm2(ind)
+               end-if
+
                add 1 to ind
            end-perform
 
@@ -306,9 +867,14 @@
 
 
 
+      *>   a pizza 1 (melhor colocada apos a ordenacao) nao tem uma pizza
+      *>   anterior para comparar; zera para nao exibir um valor de uma
+      *>   ordenacao anterior
+           move 0 to ws-diferenca_rel(1)
+
            move 1 to ind
 
-           perform until  ind = 20
+           perform until  ind = 100
                        or ws-nome(ind + 1) = spaces
 
            compute delta_preco =
@@ -325,13 +891,39 @@
        porcentagem-pizza-exit.
            exit.
 
+      *>---------------------------------------------------------------------------------------------------------------
+      *> calcula a tendencia do preco cm2 de cada pizza frente ao ultimo
+      *>                  valor gravado (historico entre execuções)
+       calcular-tendencia section.
+
+           move 1 to ind
+
+           perform until ind > 100
+                      or ws-nome(ind) = spaces
+
+               evaluate true
+                   when ws-preco_cm2-anterior(ind) = 0
+                       move "N" to ws-tendencia(ind)
+                   when ws-preco_cm2(ind) > ws-preco_cm2-anterior(ind)
+                       move "+" to ws-tendencia(ind)
+                   when ws-preco_cm2(ind) < ws-preco_cm2-anterior(ind)
+                       move "-" to ws-tendencia(ind)
+                   when other
+                       move "=" to ws-tendencia(ind)
+               end-evaluate
+
+               add 1 to ind
+           end-perform
+
+           .
+       calcular-tendencia-exit.
+           exit.
+
       *>---------------------------------------------------------------------------------------------------------------
 
       *> ordena os preços os preços em cm2
        ordenacao section.
 
-           display sc-relatorio-pizza
-
            move "trocou" to controle
 
            move    0     to relatorio-aux
@@ -342,7 +934,7 @@
               move "nao_trocou" to controle
 
 
-              perform until ind = 20
+              perform until ind = 100
                          or ws-nome(ind + 1) = space
       *>            se o preço(ind) for menor que preço(ind + 1) então faz a troca
                    if ws-preco_cm2(ind) < ws-preco_cm2(ind + 1) then
@@ -357,33 +949,114 @@
               end-perform
            end-perform
 
-
-           move 1 to ind_aux
-      *>   move da linha 4 da tela em diante, e adiciona 1 para as demais ifnromações
-      *>                  sejam exibidas
-           move 4 to linha_conteudo
-           perform until  ind_aux = 20
-                       or ws-nome(ind_aux) = spaces
-      *>       move o que foi informado para a variavel que executa a calculo e ordenação
-               move ws-nome(ind_aux)      to ws-nome-pizza
-               move ws-diametro(ind_aux)  to ws-diametro-pizza
-               move ws-preco(ind_aux)     to ws-preco-pizza
-               move ws-preco_cm2(ind_aux) to ws-preco-pizza-cm2
-               display sc-relatori-pizza-conteudo
-      *>       display a tela exibir os dados
-
-               add 1 to ind_aux
-               add 1 to linha_conteudo
-            end-perform
-
-             accept sc-relatorio-pizza
            .
        ordenacao-exit.
            exit.
 
+      *>---------------------------------------------------------------------------------------------------------------
+      *>   exibe o ranking na tela (modo interativo) e grava o relatorio em
+      *>   arquivo, incluindo a % de diferenca para a pizza melhor colocada
+       exibir-relatorio section.
+
+           if ws-modo-batch <> "S" then
+               display sc-relatorio-pizza
+           end-if
+
+           accept ws-data-sistema from date yyyymmdd
+
+           move ws-data-sis-dd   to ws-rel-cab-dd
+           move ws-data-sis-mm   to ws-rel-cab-mm
+           move ws-data-sis-aaaa to ws-rel-cab-aaaa
+
+           move space to ws-msn
+
+           open output relatorio-file
+
+           if ws-relatorio-file-status = "00" then
+
+               write fd-linha-relatorio from ws-relatorio-cabecalho
+               write fd-linha-relatorio from ws-relatorio-titulo
+
+               move 1 to ind_aux
+      *>       move da linha 4 da tela em diante, e adiciona 1 para as demais ifnromações
+      *>                      sejam exibidas
+               move 4 to linha_conteudo
+               perform until  ind_aux > 100
+                           or ws-nome(ind_aux) = spaces
+      *>           a % vs melhor/tend/margem ficam na linha seguinte (ver
+      *>           sc-relatori-pizza-conteudo)
+                   compute linha_conteudo2 = linha_conteudo + 1
+
+      *>           move o que foi informado para a variavel que executa a calculo e ordenação
+                   move ws-nome(ind_aux)         to ws-nome-pizza
+                   move ws-diametro(ind_aux)     to ws-diametro-pizza
+                   move ws-preco(ind_aux)        to ws-preco-pizza
+                   move ws-preco_cm2(ind_aux)    to ws-preco-pizza-cm2
+                   move ws-diferenca_rel(ind_aux) to ws-diferenca-pizza
+                   move ws-tendencia(ind_aux)     to ws-tendencia-pizza
+                   move ws-margem(ind_aux)       to ws-margem-pizza
+                   move ws-margem_cm2(ind_aux)   to ws-margem-cm2-pizza
+
+                   if ws-modo-batch <> "S" then
+                       display sc-relatori-pizza-conteudo
+                   end-if
+      *>           display a tela exibir os dados
+
+                   move ws-nome(ind_aux)         to ws-rel-det-nome
+                   move ws-diametro(ind_aux)     to ws-rel-det-diametro
+                   move ws-preco(ind_aux)        to ws-rel-det-preco
+                   move ws-preco_cm2(ind_aux)    to ws-rel-det-preco-cm2
+                   move ws-diferenca_rel(ind_aux) to ws-rel-det-diferenca
+                   move ws-tendencia(ind_aux)     to ws-rel-det-tendencia
+                   move ws-margem(ind_aux)       to ws-rel-det-margem
+                   move ws-margem_cm2(ind_aux)   to ws-rel-det-margem-cm2
+                   write fd-linha-relatorio from ws-relatorio-detalhe
+
+                   if ws-relatorio-file-status <> "00" then
+                       move "Erro ao gravar relatorio em arquivo" to ws-msn
+                   end-if
+
+                   add 1 to ind_aux
+      *>           cada pizza ocupa duas linhas de tela (ver sc-relatori-pizza-conteudo)
+                   add 2 to linha_conteudo
+                end-perform
+
+      *>           em modo batch nao ha tela para avisar o operador de uma
+      *>           linha de entrada rejeitada: registra no proprio relatorio
+      *>           para que a carga noturna nao falhe em silencio
+                   if ws-modo-batch = "S"
+                   and ws-contador-rejeitos > 0 then
+
+                       move spaces to fd-linha-relatorio
+                       write fd-linha-relatorio
+
+                       perform varying ind_aux from 1 by 1
+                                   until ind_aux > ws-contador-rejeitos
+
+                           move ws-rej-nome(ind_aux)   to ws-rel-rej-nome
+                           move ws-rej-motivo(ind_aux) to ws-rel-rej-motivo
+                           write fd-linha-relatorio from ws-relatorio-rejeicao
+
+                       end-perform
+                   end-if
+
+                close relatorio-file
+
+           else
+               move "Erro ao abrir arquivo de relatorio" to ws-msn
+           end-if
+
+             if ws-modo-batch <> "S" then
+                 accept sc-relatorio-pizza
+             end-if
+           .
+       exibir-relatorio-exit.
+           exit.
+
       *>---------------------------------------------------------------------------------------------------------------
       *> finaliza o programa
        finaliza section.
+           close pizza-file
            Stop run
            .
        finaliza-exit.
